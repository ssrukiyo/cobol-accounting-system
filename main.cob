@@ -1,36 +1,171 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MainProgram.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-FILE ASSIGN TO "OPERATOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPER-ID
+               FILE STATUS IS WS-OPERATOR-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-FILE.
+           COPY OPERREC.
+
        WORKING-STORAGE SECTION.
        01  USER-CHOICE       PIC 9 VALUE 0.
        01  CONTINUE-FLAG     PIC X(3) VALUE 'YES'.
+       01  WS-ACCOUNT-NUMBER PIC X(10).
+       01  WS-ACCOUNT-NAME   PIC X(30).
+       01  WS-AMOUNT         PIC S9(9)V99.
+       01  WS-INTEREST-RATE  PIC S9(3)V9(4).
+       01  WS-CHOICE-INPUT   PIC X(1).
+       01  WS-VALID-CHOICE-FLAG PIC X(3).
+
+       01  WS-OPERATOR-FILE-STATUS PIC XX.
+           88  WS-OPERATOR-FILE-OK     VALUE '00'.
+           88  WS-OPERATOR-NOT-FOUND   VALUE '23'.
+
+       01  WS-OPERATOR-ID    PIC X(8).
+       01  WS-OPERATOR-PASSWORD PIC X(8).
+       01  WS-SIGNED-ON-FLAG PIC X(3) VALUE 'NO'.
+
+       COPY OPSCALL.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM OPERATOR-SIGN-ON
            PERFORM UNTIL CONTINUE-FLAG = 'NO'
                DISPLAY "--------------------------------"
                DISPLAY "Account Management System"
                DISPLAY "1. View Balance"
                DISPLAY "2. Credit Account"
                DISPLAY "3. Debit Account"
-               DISPLAY "4. Exit"
+               DISPLAY "4. Open New Account"
+               DISPLAY "5. Set Interest Rate"
+               DISPLAY "6. Exit"
                DISPLAY "--------------------------------"
-               DISPLAY "Enter your choice (1-4): "
-               ACCEPT USER-CHOICE
+               PERFORM GET-VALID-CHOICE
 
                EVALUATE USER-CHOICE
                    WHEN 1
-                       CALL 'OperationsProgram' USING 'TOTAL '
+                       PERFORM GET-ACCOUNT-NUMBER
+                       MOVE 0 TO WS-AMOUNT
+                       MOVE 'TOTAL ' TO OPS-OPCODE
+                       PERFORM CALL-OPERATIONS-PROGRAM
+                       DISPLAY "Balance for account "
+                               WS-ACCOUNT-NUMBER ": " OPS-BALANCE
                    WHEN 2
-                       CALL 'OperationsProgram' USING 'CREDIT'
+                       PERFORM GET-ACCOUNT-NUMBER
+                       PERFORM GET-AMOUNT
+                       MOVE 'CREDIT' TO OPS-OPCODE
+                       PERFORM CALL-OPERATIONS-PROGRAM
                    WHEN 3
-                       CALL 'OperationsProgram' USING 'DEBIT '
+                       PERFORM GET-ACCOUNT-NUMBER
+                       PERFORM GET-AMOUNT
+                       MOVE 'DEBIT ' TO OPS-OPCODE
+                       PERFORM CALL-OPERATIONS-PROGRAM
                    WHEN 4
+                       PERFORM OPEN-NEW-ACCOUNT
+                   WHEN 5
+                       PERFORM SET-INTEREST-RATE
+                   WHEN 6
                        MOVE 'NO' TO CONTINUE-FLAG
                    WHEN OTHER
-                       DISPLAY "Invalid choice, please select 1-4."
+                       DISPLAY "Invalid choice, please select 1-6."
                END-EVALUATE
            END-PERFORM
            DISPLAY "Exiting the program. Goodbye!"
            STOP RUN.
+
+       OPERATOR-SIGN-ON.
+           OPEN INPUT OPERATOR-FILE
+           IF NOT WS-OPERATOR-FILE-OK
+               DISPLAY "MainProgram: cannot open OPERATOR-FILE, "
+                       "status " WS-OPERATOR-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-SIGNED-ON-FLAG = 'YES'
+               DISPLAY "Operator ID: "
+               ACCEPT WS-OPERATOR-ID
+               DISPLAY "Password: "
+               ACCEPT WS-OPERATOR-PASSWORD
+               MOVE WS-OPERATOR-ID TO OPER-ID
+               READ OPERATOR-FILE
+                   INVALID KEY
+                       MOVE '23' TO WS-OPERATOR-FILE-STATUS
+                   NOT INVALID KEY
+                       MOVE '00' TO WS-OPERATOR-FILE-STATUS
+               END-READ
+               IF WS-OPERATOR-FILE-OK
+                       AND OPER-PASSWORD = WS-OPERATOR-PASSWORD
+                   MOVE 'YES' TO WS-SIGNED-ON-FLAG
+               ELSE
+                   DISPLAY "Sign-on failed, invalid ID or password."
+               END-IF
+           END-PERFORM
+           CLOSE OPERATOR-FILE.
+
+       GET-VALID-CHOICE.
+           MOVE 'NO' TO WS-VALID-CHOICE-FLAG
+           PERFORM UNTIL WS-VALID-CHOICE-FLAG = 'YES'
+               DISPLAY "Enter your choice (1-6): "
+               ACCEPT WS-CHOICE-INPUT
+               IF WS-CHOICE-INPUT IS NUMERIC
+                       AND WS-CHOICE-INPUT >= '1'
+                       AND WS-CHOICE-INPUT <= '6'
+                   MOVE WS-CHOICE-INPUT TO USER-CHOICE
+                   MOVE 'YES' TO WS-VALID-CHOICE-FLAG
+               ELSE
+                   DISPLAY "Invalid choice, please select 1-6."
+               END-IF
+           END-PERFORM.
+
+       OPEN-NEW-ACCOUNT.
+           PERFORM GET-ACCOUNT-NUMBER
+           DISPLAY "Enter account name: "
+           ACCEPT WS-ACCOUNT-NAME
+           DISPLAY "Enter opening balance: "
+           ACCEPT WS-AMOUNT
+           MOVE 'NEWACT' TO OPS-OPCODE
+           MOVE WS-ACCOUNT-NAME TO OPS-ACCOUNT-NAME
+           PERFORM CALL-OPERATIONS-PROGRAM
+           IF OPS-SUCCESS
+               DISPLAY "Account " WS-ACCOUNT-NUMBER " opened."
+           END-IF
+           MOVE SPACES TO OPS-ACCOUNT-NAME.
+
+       SET-INTEREST-RATE.
+           PERFORM GET-ACCOUNT-NUMBER
+           DISPLAY "Enter annual interest rate (e.g. 0.0525 for "
+                   "5.25%): "
+           ACCEPT WS-INTEREST-RATE
+           MOVE 'SETRAT' TO OPS-OPCODE
+           MOVE WS-INTEREST-RATE TO OPS-INTEREST-RATE
+           PERFORM CALL-OPERATIONS-PROGRAM
+           IF OPS-SUCCESS
+               DISPLAY "Interest rate updated for account "
+                       WS-ACCOUNT-NUMBER
+           END-IF
+           MOVE 0 TO OPS-INTEREST-RATE.
+
+       GET-ACCOUNT-NUMBER.
+           DISPLAY "Enter account number: "
+           ACCEPT WS-ACCOUNT-NUMBER.
+
+       GET-AMOUNT.
+           DISPLAY "Enter amount: "
+           ACCEPT WS-AMOUNT.
+
+       CALL-OPERATIONS-PROGRAM.
+           MOVE WS-ACCOUNT-NUMBER TO OPS-ACCOUNT-NUMBER
+           MOVE WS-AMOUNT         TO OPS-AMOUNT
+           MOVE WS-OPERATOR-ID    TO OPS-OPERATOR-ID
+           CALL 'OperationsProgram' USING OPS-CALL-PARMS
+           IF NOT OPS-SUCCESS
+               DISPLAY "OperationsProgram returned status " OPS-STATUS
+           END-IF.
