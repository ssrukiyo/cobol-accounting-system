@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BalanceExportProgram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
+
+           SELECT EXPORT-FILE ASSIGN TO "BALANCES.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-FILE-STATUS     PIC XX.
+           88  WS-ACCOUNT-FILE-OK         VALUE '00'.
+
+       01  WS-EXPORT-FILE-STATUS      PIC XX.
+           88  WS-EXPORT-FILE-OK          VALUE '00'.
+
+       01  WS-ACCOUNT-EOF-FLAG        PIC X(3) VALUE 'NO'.
+       01  WS-ACCOUNT-COUNT           PIC 9(9) VALUE 0.
+       01  WS-AS-OF-DATE              PIC 9(8).
+
+       01  WS-EXPORT-LINE.
+           05  WS-EXPORT-ACCT-NUMBER  PIC X(10).
+           05  FILLER                 PIC X(1) VALUE ','.
+           05  WS-EXPORT-NAME         PIC X(30).
+           05  FILLER                 PIC X(1) VALUE ','.
+           05  WS-EXPORT-BALANCE      PIC -9(9).99.
+           05  FILLER                 PIC X(1) VALUE ','.
+           05  WS-EXPORT-AS-OF-DATE   PIC 9(8).
+
+       PROCEDURE DIVISION.
+       EXPORT-RUN.
+           DISPLAY "BalanceExportProgram: starting balance extract"
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-AS-OF-DATE
+
+           OPEN INPUT ACCOUNT-MASTER
+           IF NOT WS-ACCOUNT-FILE-OK
+               DISPLAY "BalanceExportProgram: cannot open "
+                       "ACCOUNT-MASTER, status "
+                       WS-ACCOUNT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXPORT-FILE
+           IF NOT WS-EXPORT-FILE-OK
+               DISPLAY "BalanceExportProgram: cannot open "
+                       "EXPORT-FILE, status " WS-EXPORT-FILE-STATUS
+               CLOSE ACCOUNT-MASTER
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-ACCOUNT-EOF-FLAG = 'YES'
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'YES' TO WS-ACCOUNT-EOF-FLAG
+                   NOT AT END
+                       PERFORM WRITE-EXPORT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-MASTER
+           CLOSE EXPORT-FILE
+           DISPLAY "BalanceExportProgram: exported "
+                   WS-ACCOUNT-COUNT " account(s)"
+           STOP RUN.
+
+       WRITE-EXPORT-RECORD.
+           MOVE ACCT-NUMBER  TO WS-EXPORT-ACCT-NUMBER
+           MOVE ACCT-NAME    TO WS-EXPORT-NAME
+           MOVE ACCT-BALANCE TO WS-EXPORT-BALANCE
+           MOVE WS-AS-OF-DATE TO WS-EXPORT-AS-OF-DATE
+           MOVE WS-EXPORT-LINE TO EXPORT-RECORD
+           WRITE EXPORT-RECORD
+           ADD 1 TO WS-ACCOUNT-COUNT.
