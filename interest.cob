@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InterestPostingProgram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-FILE-STATUS     PIC XX.
+           88  WS-ACCOUNT-FILE-OK         VALUE '00'.
+
+       01  WS-ACCOUNT-EOF-FLAG        PIC X(3) VALUE 'NO'.
+       01  WS-ACCOUNT-COUNT           PIC 9(9) VALUE 0.
+       01  WS-INTEREST-AMOUNT         PIC S9(9)V99.
+
+       COPY OPSCALL.
+
+       PROCEDURE DIVISION.
+       INTEREST-RUN.
+           DISPLAY "InterestPostingProgram: starting month-end "
+                   "interest run"
+           OPEN INPUT ACCOUNT-MASTER
+           IF NOT WS-ACCOUNT-FILE-OK
+               DISPLAY "InterestPostingProgram: cannot open "
+                       "ACCOUNT-MASTER, status "
+                       WS-ACCOUNT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-ACCOUNT-EOF-FLAG = 'YES'
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'YES' TO WS-ACCOUNT-EOF-FLAG
+                   NOT AT END
+                       PERFORM POST-INTEREST-FOR-ACCOUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-MASTER
+           DISPLAY "InterestPostingProgram: interest posted to "
+                   WS-ACCOUNT-COUNT " account(s)"
+           STOP RUN.
+
+       POST-INTEREST-FOR-ACCOUNT.
+      * ACCT-INTEREST-RATE is an annual rate; this job posts monthly.
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               ACCT-BALANCE * ACCT-INTEREST-RATE / 12
+
+           IF WS-INTEREST-AMOUNT > 0
+               MOVE ACCT-NUMBER      TO OPS-ACCOUNT-NUMBER
+               MOVE 'INTRST'         TO OPS-OPCODE
+               MOVE WS-INTEREST-AMOUNT TO OPS-AMOUNT
+               MOVE SPACES           TO OPS-OPERATOR-ID
+               CALL 'OperationsProgram' USING OPS-CALL-PARMS
+               IF OPS-SUCCESS
+                   ADD 1 TO WS-ACCOUNT-COUNT
+               ELSE
+                   DISPLAY "InterestPostingProgram: interest "
+                           "post failed for account " ACCT-NUMBER
+                           " status " OPS-STATUS
+               END-IF
+           END-IF.
