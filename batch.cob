@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchPostingProgram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY TXNREC.
+
+       FD  RESTART-FILE.
+           COPY RESTARTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANSACTION-FILE-STATUS PIC XX.
+           88  WS-TRANSACTION-FILE-OK     VALUE '00'.
+           88  WS-TRANSACTION-FILE-EOF    VALUE '10'.
+
+       01  WS-RESTART-FILE-STATUS     PIC XX.
+           88  WS-RESTART-FILE-OK         VALUE '00'.
+
+       01  WS-END-OF-FILE-FLAG        PIC X(3) VALUE 'NO'.
+       01  WS-TRANSACTION-COUNT       PIC 9(9) VALUE 0.
+       01  WS-LAST-COMPLETED-SEQ      PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(3) VALUE 10.
+       01  WS-SINCE-LAST-CHECKPOINT   PIC 9(3) VALUE 0.
+
+       COPY OPSCALL.
+
+       PROCEDURE DIVISION.
+       BATCH-RUN.
+           DISPLAY "BatchPostingProgram: starting batch transaction run"
+           PERFORM LOAD-RESTART-CHECKPOINT
+
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TRANSACTION-FILE-OK
+               DISPLAY "BatchPostingProgram: cannot open "
+                       "TRANSACTION-FILE, status "
+                       WS-TRANSACTION-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM READ-TRANSACTION-RECORD
+           PERFORM UNTIL WS-END-OF-FILE-FLAG = 'YES'
+               IF TXN-SEQUENCE-NO > WS-LAST-COMPLETED-SEQ
+                   PERFORM POST-ONE-TRANSACTION
+               END-IF
+               PERFORM READ-TRANSACTION-RECORD
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE
+           PERFORM SAVE-RESTART-CHECKPOINT
+           DISPLAY "BatchPostingProgram: posted " WS-TRANSACTION-COUNT
+                   " transaction(s)"
+           STOP RUN.
+
+       LOAD-RESTART-CHECKPOINT.
+           MOVE 0 TO WS-LAST-COMPLETED-SEQ
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-OK
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RESTART-LAST-SEQUENCE
+                           TO WS-LAST-COMPLETED-SEQ
+               END-READ
+               CLOSE RESTART-FILE
+               DISPLAY "BatchPostingProgram: resuming after "
+                       "sequence " WS-LAST-COMPLETED-SEQ
+           END-IF.
+
+       SAVE-RESTART-CHECKPOINT.
+           MOVE WS-LAST-COMPLETED-SEQ TO RESTART-LAST-SEQUENCE
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-FILE-OK
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           ELSE
+               DISPLAY "BatchPostingProgram: cannot open "
+                       "RESTART-FILE for checkpoint, status "
+                       WS-RESTART-FILE-STATUS
+                       "; checkpoint NOT saved"
+           END-IF.
+
+       READ-TRANSACTION-RECORD.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'YES' TO WS-END-OF-FILE-FLAG
+           END-READ.
+
+       POST-ONE-TRANSACTION.
+           MOVE TXN-ACCT-NUMBER TO OPS-ACCOUNT-NUMBER
+           MOVE TXN-OPCODE      TO OPS-OPCODE
+           MOVE TXN-AMOUNT      TO OPS-AMOUNT
+           MOVE SPACES          TO OPS-OPERATOR-ID
+           CALL 'OperationsProgram' USING OPS-CALL-PARMS
+           IF NOT OPS-SUCCESS
+               DISPLAY "BatchPostingProgram: transaction "
+                       TXN-SEQUENCE-NO " for account " TXN-ACCT-NUMBER
+                       " failed, status " OPS-STATUS
+           ELSE
+               ADD 1 TO WS-TRANSACTION-COUNT
+               MOVE TXN-SEQUENCE-NO TO WS-LAST-COMPLETED-SEQ
+               ADD 1 TO WS-SINCE-LAST-CHECKPOINT
+               IF WS-SINCE-LAST-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM SAVE-RESTART-CHECKPOINT
+                   MOVE 0 TO WS-SINCE-LAST-CHECKPOINT
+               END-IF
+           END-IF.
