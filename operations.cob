@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OperationsProgram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
+
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-FILE-STATUS      PIC XX.
+           88  WS-ACCOUNT-FILE-OK          VALUE '00'.
+           88  WS-ACCOUNT-NOT-FOUND        VALUE '23'.
+           88  WS-ACCOUNT-FILE-MISSING     VALUE '35'.
+
+       01  WS-AUDIT-FILE-STATUS        PIC XX.
+           88  WS-AUDIT-FILE-OPEN-OK       VALUES '00' '05'.
+
+       01  WS-BALANCE-BEFORE           PIC S9(9)V99.
+
+       01  WS-TIMESTAMP-DISPLAY        PIC X(26).
+
+       LINKAGE SECTION.
+       COPY OPSCALL.
+
+       PROCEDURE DIVISION USING OPS-CALL-PARMS.
+       MAIN-PARAGRAPH.
+           MOVE '00' TO OPS-STATUS
+           PERFORM OPEN-ACCOUNT-MASTER
+
+           IF WS-ACCOUNT-FILE-OK
+               IF OPS-OPCODE = 'NEWACT'
+                   PERFORM CREATE-NEW-ACCOUNT
+               ELSE
+                   PERFORM READ-ACCOUNT-RECORD
+                   IF WS-ACCOUNT-NOT-FOUND
+                       SET OPS-ACCOUNT-NOT-FOUND TO TRUE
+                   ELSE
+                       EVALUATE OPS-OPCODE
+                           WHEN 'TOTAL '
+                               PERFORM POST-TOTAL-INQUIRY
+                           WHEN 'CREDIT'
+                               PERFORM POST-CREDIT-OR-INTEREST
+                           WHEN 'DEBIT '
+                               PERFORM POST-DEBIT
+                           WHEN 'INTRST'
+                               PERFORM POST-CREDIT-OR-INTEREST
+                           WHEN 'SETRAT'
+                               PERFORM POST-SET-RATE
+                           WHEN OTHER
+                               SET OPS-INVALID-OPCODE TO TRUE
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           ELSE
+               SET OPS-ACCOUNT-NOT-FOUND TO TRUE
+           END-IF
+
+           PERFORM CLOSE-ACCOUNT-MASTER
+           GOBACK.
+
+       CREATE-NEW-ACCOUNT.
+           PERFORM READ-ACCOUNT-RECORD
+           IF WS-ACCOUNT-FILE-OK
+               SET OPS-ACCOUNT-EXISTS TO TRUE
+           ELSE
+               MOVE OPS-ACCOUNT-NUMBER TO ACCT-NUMBER
+               MOVE OPS-ACCOUNT-NAME   TO ACCT-NAME
+               MOVE OPS-AMOUNT         TO ACCT-BALANCE
+               MOVE OPS-AMOUNT         TO ACCT-OPEN-BALANCE
+               MOVE 0                  TO ACCT-INTEREST-RATE
+               MOVE LOW-VALUES         TO ACCT-LAST-RECONCILE-TS
+               WRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       SET OPS-ACCOUNT-EXISTS TO TRUE
+               END-WRITE
+               IF OPS-SUCCESS
+                   MOVE ACCT-BALANCE TO OPS-BALANCE
+               END-IF
+           END-IF.
+
+       OPEN-ACCOUNT-MASTER.
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-ACCOUNT-FILE-MISSING
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF
+           IF NOT WS-ACCOUNT-FILE-OK
+               DISPLAY "OperationsProgram: cannot open ACCOUNT-MASTER, "
+                       "status " WS-ACCOUNT-FILE-STATUS
+           END-IF.
+
+       CLOSE-ACCOUNT-MASTER.
+           CLOSE ACCOUNT-MASTER.
+
+       READ-ACCOUNT-RECORD.
+           MOVE OPS-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE '23' TO WS-ACCOUNT-FILE-STATUS
+           END-READ.
+
+       POST-TOTAL-INQUIRY.
+           MOVE ACCT-BALANCE TO OPS-BALANCE
+           MOVE ACCT-BALANCE TO WS-BALANCE-BEFORE
+           PERFORM WRITE-AUDIT-RECORD.
+
+       POST-CREDIT-OR-INTEREST.
+           MOVE ACCT-BALANCE TO WS-BALANCE-BEFORE
+           ADD OPS-AMOUNT TO ACCT-BALANCE
+           PERFORM REWRITE-ACCOUNT-RECORD
+           MOVE ACCT-BALANCE TO OPS-BALANCE
+           PERFORM WRITE-AUDIT-RECORD.
+
+       POST-DEBIT.
+           MOVE ACCT-BALANCE TO WS-BALANCE-BEFORE
+           SUBTRACT OPS-AMOUNT FROM ACCT-BALANCE
+           PERFORM REWRITE-ACCOUNT-RECORD
+           MOVE ACCT-BALANCE TO OPS-BALANCE
+           PERFORM WRITE-AUDIT-RECORD.
+
+       POST-SET-RATE.
+           MOVE OPS-INTEREST-RATE TO ACCT-INTEREST-RATE
+           PERFORM REWRITE-ACCOUNT-RECORD
+           MOVE ACCT-BALANCE TO OPS-BALANCE.
+
+       REWRITE-ACCOUNT-RECORD.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "OperationsProgram: rewrite failed for "
+                           "account " ACCT-NUMBER
+           END-REWRITE.
+
+       WRITE-AUDIT-RECORD.
+           PERFORM BUILD-TIMESTAMP
+           MOVE WS-TIMESTAMP-DISPLAY TO AUDIT-TIMESTAMP
+           MOVE OPS-ACCOUNT-NUMBER   TO AUDIT-ACCT-NUMBER
+           MOVE OPS-OPERATOR-ID      TO AUDIT-OPERATOR-ID
+           MOVE OPS-OPCODE           TO AUDIT-OPCODE
+           MOVE OPS-AMOUNT           TO AUDIT-AMOUNT
+           MOVE WS-BALANCE-BEFORE    TO AUDIT-BALANCE-BEFORE
+           MOVE ACCT-BALANCE         TO AUDIT-BALANCE-AFTER
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-FILE-OPEN-OK
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-LOG
+           ELSE
+               DISPLAY "OperationsProgram: cannot open AUDIT-LOG for "
+                       "append, status " WS-AUDIT-FILE-STATUS
+                       "; audit record NOT written"
+           END-IF.
+
+       BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP-DISPLAY.
