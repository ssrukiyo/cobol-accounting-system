@@ -0,0 +1,20 @@
+      *****************************************************
+      *  OPSCALL.cpy - CALL 'OperationsProgram' parameter
+      *  list. Included by every caller (interactive menu,
+      *  batch driver, interest job) in WORKING-STORAGE and
+      *  by OperationsProgram itself in LINKAGE SECTION so
+      *  the two stay in sync.
+      *****************************************************
+       01  OPS-CALL-PARMS.
+           05  OPS-ACCOUNT-NUMBER      PIC X(10).
+           05  OPS-OPCODE              PIC X(6).
+           05  OPS-AMOUNT              PIC S9(9)V99.
+           05  OPS-OPERATOR-ID         PIC X(8).
+           05  OPS-ACCOUNT-NAME        PIC X(30).
+           05  OPS-INTEREST-RATE       PIC S9(3)V9(4).
+           05  OPS-BALANCE             PIC S9(9)V99.
+           05  OPS-STATUS              PIC X(2).
+               88  OPS-SUCCESS                 VALUE '00'.
+               88  OPS-ACCOUNT-NOT-FOUND       VALUE '01'.
+               88  OPS-INVALID-OPCODE          VALUE '02'.
+               88  OPS-ACCOUNT-EXISTS          VALUE '03'.
