@@ -0,0 +1,8 @@
+      *****************************************************
+      *  RESTARTREC.cpy - RESTART-FILE record layout used by
+      *  BatchPostingProgram to checkpoint its position so a
+      *  rerun after a mid-run abend can resume instead of
+      *  replaying already-posted transactions.
+      *****************************************************
+       01  RESTART-RECORD.
+           05  RESTART-LAST-SEQUENCE   PIC 9(9).
