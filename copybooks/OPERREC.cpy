@@ -0,0 +1,8 @@
+      *****************************************************
+      *  OPERREC.cpy - OPERATOR-FILE record layout, keyed by
+      *  operator ID, used for sign-on validation.
+      *****************************************************
+       01  OPERATOR-RECORD.
+           05  OPER-ID                 PIC X(8).
+           05  OPER-PASSWORD           PIC X(8).
+           05  OPER-NAME               PIC X(30).
