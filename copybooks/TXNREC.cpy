@@ -0,0 +1,9 @@
+      *****************************************************
+      *  TXNREC.cpy - TRANSACTION-FILE record layout used by
+      *  the batch posting driver (BatchPostingProgram).
+      *****************************************************
+       01  TRANSACTION-RECORD.
+           05  TXN-SEQUENCE-NO         PIC 9(9).
+           05  TXN-ACCT-NUMBER         PIC X(10).
+           05  TXN-OPCODE              PIC X(6).
+           05  TXN-AMOUNT              PIC S9(9)V99.
