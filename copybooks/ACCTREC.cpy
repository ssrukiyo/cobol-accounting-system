@@ -0,0 +1,13 @@
+      *****************************************************
+      *  ACCTREC.cpy - ACCOUNT-MASTER record layout.
+      *  Shared by MainProgram, OperationsProgram and all
+      *  batch/report programs that read or write the
+      *  account master file.
+      *****************************************************
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC X(10).
+           05  ACCT-NAME               PIC X(30).
+           05  ACCT-BALANCE            PIC S9(9)V99 COMP-3.
+           05  ACCT-OPEN-BALANCE       PIC S9(9)V99 COMP-3.
+           05  ACCT-INTEREST-RATE      PIC S9(3)V9(4) COMP-3.
+           05  ACCT-LAST-RECONCILE-TS  PIC X(26).
