@@ -0,0 +1,15 @@
+      *****************************************************
+      *  AUDITREC.cpy - AUDIT-LOG record layout.
+      *  One line per CREDIT/DEBIT/TOTAL call into
+      *  OperationsProgram, written by OperationsProgram
+      *  and read back by the reconciliation and
+      *  transaction-summary report programs.
+      *****************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP         PIC X(26).
+           05  AUDIT-ACCT-NUMBER       PIC X(10).
+           05  AUDIT-OPERATOR-ID       PIC X(8).
+           05  AUDIT-OPCODE            PIC X(6).
+           05  AUDIT-AMOUNT            PIC S9(9)V99.
+           05  AUDIT-BALANCE-BEFORE    PIC S9(9)V99.
+           05  AUDIT-BALANCE-AFTER     PIC S9(9)V99.
