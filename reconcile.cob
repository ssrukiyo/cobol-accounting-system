@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconciliationProgram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-FILE-STATUS     PIC XX.
+           88  WS-ACCOUNT-FILE-OK         VALUE '00'.
+           88  WS-ACCOUNT-FILE-EOF        VALUE '10'.
+
+       01  WS-AUDIT-FILE-STATUS       PIC XX.
+           88  WS-AUDIT-FILE-OK           VALUE '00'.
+           88  WS-AUDIT-FILE-EOF          VALUE '10'.
+
+       01  WS-ACCOUNT-EOF-FLAG        PIC X(3) VALUE 'NO'.
+       01  WS-EXCEPTION-COUNT         PIC 9(9) VALUE 0.
+       01  WS-ACCOUNT-COUNT           PIC 9(9) VALUE 0.
+       01  WS-EXPECTED-BALANCE        PIC S9(9)V99.
+       01  WS-ACTUAL-BALANCE          PIC S9(9)V99.
+       01  WS-RUN-TIMESTAMP           PIC X(26).
+
+      * Table of net movement per account, built from the audit log,
+      * looked up by account number for each account read from the
+      * master file.
+       01  WS-MOVEMENT-TABLE.
+           05  WS-MOVEMENT-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-MOVEMENT-IDX.
+               10  WS-MOVEMENT-ACCT   PIC X(10).
+               10  WS-MOVEMENT-NET    PIC S9(9)V99.
+       01  WS-MOVEMENT-COUNT          PIC 9(5) VALUE 0.
+       01  WS-SEARCH-IDX              PIC 9(5).
+       01  WS-FOUND-FLAG              PIC X(3).
+
+      * Table of each account's last-reconciled watermark, loaded from
+      * ACCOUNT-MASTER before the audit log is scanned, so that only
+      * movements posted since that account's own last rollover are
+      * accumulated - a same-day rerun of this report does not re-sum
+      * movements already folded into ACCT-OPEN-BALANCE.
+       01  WS-WATERMARK-TABLE.
+           05  WS-WATERMARK-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-WATERMARK-IDX.
+               10  WS-WATERMARK-ACCT  PIC X(10).
+               10  WS-WATERMARK-TS    PIC X(26).
+       01  WS-WATERMARK-COUNT         PIC 9(5) VALUE 0.
+       01  WS-CURRENT-WATERMARK       PIC X(26).
+
+       PROCEDURE DIVISION.
+       RECONCILE-MAIN.
+           DISPLAY "ReconciliationProgram: daily balancing report"
+           PERFORM LOAD-ACCOUNT-WATERMARKS
+           PERFORM LOAD-AUDIT-MOVEMENTS
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           PERFORM OPEN-ACCOUNT-MASTER
+           PERFORM PROCESS-ALL-ACCOUNTS
+           PERFORM CLOSE-ACCOUNT-MASTER
+           DISPLAY "ReconciliationProgram: " WS-ACCOUNT-COUNT
+                   " account(s) checked, " WS-EXCEPTION-COUNT
+                   " exception(s)"
+           STOP RUN.
+
+       LOAD-ACCOUNT-WATERMARKS.
+           PERFORM OPEN-ACCOUNT-MASTER
+           PERFORM UNTIL WS-ACCOUNT-EOF-FLAG = 'YES'
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'YES' TO WS-ACCOUNT-EOF-FLAG
+                   NOT AT END
+                       PERFORM RECORD-ACCOUNT-WATERMARK
+               END-READ
+           END-PERFORM
+           PERFORM CLOSE-ACCOUNT-MASTER
+           MOVE 'NO' TO WS-ACCOUNT-EOF-FLAG.
+
+       RECORD-ACCOUNT-WATERMARK.
+           IF WS-WATERMARK-COUNT >= 500
+               DISPLAY "ReconciliationProgram: watermark table full "
+                       "(500 accounts), treating account "
+                       ACCT-NUMBER " as never reconciled"
+           ELSE
+               ADD 1 TO WS-WATERMARK-COUNT
+               MOVE ACCT-NUMBER
+                   TO WS-WATERMARK-ACCT (WS-WATERMARK-COUNT)
+               MOVE ACCT-LAST-RECONCILE-TS
+                   TO WS-WATERMARK-TS (WS-WATERMARK-COUNT)
+           END-IF.
+
+       LOOKUP-WATERMARK.
+           MOVE 'NO' TO WS-FOUND-FLAG
+           SET WS-WATERMARK-IDX TO 1
+           SEARCH WS-WATERMARK-ENTRY VARYING WS-WATERMARK-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-WATERMARK-ACCT (WS-WATERMARK-IDX)
+                       = AUDIT-ACCT-NUMBER
+                   MOVE 'YES' TO WS-FOUND-FLAG
+           END-SEARCH
+           IF WS-FOUND-FLAG = 'YES'
+               MOVE WS-WATERMARK-TS (WS-WATERMARK-IDX)
+                   TO WS-CURRENT-WATERMARK
+           ELSE
+               MOVE LOW-VALUES TO WS-CURRENT-WATERMARK
+           END-IF.
+
+       LOAD-AUDIT-MOVEMENTS.
+           OPEN INPUT AUDIT-LOG
+           IF NOT WS-AUDIT-FILE-OK
+               DISPLAY "ReconciliationProgram: no audit log found, "
+                       "treating today's movement as zero"
+           ELSE
+               PERFORM UNTIL WS-AUDIT-FILE-EOF
+                   READ AUDIT-LOG
+                       AT END
+                           SET WS-AUDIT-FILE-EOF TO TRUE
+                       NOT AT END
+                           PERFORM ACCUMULATE-AUDIT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG
+           END-IF.
+
+       ACCUMULATE-AUDIT-RECORD.
+           PERFORM LOOKUP-WATERMARK
+           IF AUDIT-TIMESTAMP > WS-CURRENT-WATERMARK
+               IF AUDIT-OPCODE = 'CREDIT' OR AUDIT-OPCODE = 'INTRST'
+                   PERFORM FIND-OR-ADD-MOVEMENT-ENTRY
+                   IF WS-SEARCH-IDX NOT = 0
+                       ADD AUDIT-AMOUNT
+                           TO WS-MOVEMENT-NET (WS-SEARCH-IDX)
+                   END-IF
+               ELSE
+                   IF AUDIT-OPCODE = 'DEBIT '
+                       PERFORM FIND-OR-ADD-MOVEMENT-ENTRY
+                       IF WS-SEARCH-IDX NOT = 0
+                           SUBTRACT AUDIT-AMOUNT
+                               FROM WS-MOVEMENT-NET (WS-SEARCH-IDX)
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-MOVEMENT-ENTRY.
+           MOVE 'NO' TO WS-FOUND-FLAG
+           SET WS-MOVEMENT-IDX TO 1
+           SEARCH WS-MOVEMENT-ENTRY VARYING WS-MOVEMENT-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-MOVEMENT-ACCT (WS-MOVEMENT-IDX)
+                       = AUDIT-ACCT-NUMBER
+                   MOVE 'YES' TO WS-FOUND-FLAG
+           END-SEARCH
+           IF WS-FOUND-FLAG = 'YES'
+               MOVE WS-MOVEMENT-IDX TO WS-SEARCH-IDX
+           ELSE
+               IF WS-MOVEMENT-COUNT >= 500
+                   DISPLAY "ReconciliationProgram: movement table "
+                           "full (500 accounts), dropping movement "
+                           "for " AUDIT-ACCT-NUMBER
+                   MOVE 0 TO WS-SEARCH-IDX
+               ELSE
+                   ADD 1 TO WS-MOVEMENT-COUNT
+                   MOVE WS-MOVEMENT-COUNT TO WS-SEARCH-IDX
+                   MOVE AUDIT-ACCT-NUMBER
+                       TO WS-MOVEMENT-ACCT (WS-SEARCH-IDX)
+                   MOVE 0 TO WS-MOVEMENT-NET (WS-SEARCH-IDX)
+               END-IF
+           END-IF.
+
+       OPEN-ACCOUNT-MASTER.
+           OPEN I-O ACCOUNT-MASTER
+           IF NOT WS-ACCOUNT-FILE-OK
+               DISPLAY "ReconciliationProgram: cannot open "
+                       "ACCOUNT-MASTER, status "
+                       WS-ACCOUNT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       CLOSE-ACCOUNT-MASTER.
+           CLOSE ACCOUNT-MASTER.
+
+       PROCESS-ALL-ACCOUNTS.
+           PERFORM UNTIL WS-ACCOUNT-EOF-FLAG = 'YES'
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'YES' TO WS-ACCOUNT-EOF-FLAG
+                   NOT AT END
+                       PERFORM CHECK-ONE-ACCOUNT
+               END-READ
+           END-PERFORM.
+
+       CHECK-ONE-ACCOUNT.
+           ADD 1 TO WS-ACCOUNT-COUNT
+           PERFORM LOOKUP-ACCOUNT-MOVEMENT
+           MOVE ACCT-OPEN-BALANCE TO WS-EXPECTED-BALANCE
+           IF WS-SEARCH-IDX NOT = 0
+               ADD WS-MOVEMENT-NET (WS-SEARCH-IDX)
+                   TO WS-EXPECTED-BALANCE
+           END-IF
+           MOVE ACCT-BALANCE TO WS-ACTUAL-BALANCE
+
+           IF WS-EXPECTED-BALANCE NOT = WS-ACTUAL-BALANCE
+               ADD 1 TO WS-EXCEPTION-COUNT
+               DISPLAY "EXCEPTION: account " ACCT-NUMBER
+                       " expected " WS-EXPECTED-BALANCE
+                       " actual " WS-ACTUAL-BALANCE
+           ELSE
+               PERFORM ROLL-FORWARD-OPEN-BALANCE
+           END-IF.
+
+       ROLL-FORWARD-OPEN-BALANCE.
+           MOVE WS-ACTUAL-BALANCE TO ACCT-OPEN-BALANCE
+           MOVE WS-RUN-TIMESTAMP TO ACCT-LAST-RECONCILE-TS
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "ReconciliationProgram: could not roll "
+                           "forward opening balance for account "
+                           ACCT-NUMBER
+           END-REWRITE.
+
+       LOOKUP-ACCOUNT-MOVEMENT.
+           MOVE 'NO' TO WS-FOUND-FLAG
+           SET WS-MOVEMENT-IDX TO 1
+           SEARCH WS-MOVEMENT-ENTRY VARYING WS-MOVEMENT-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-MOVEMENT-ACCT (WS-MOVEMENT-IDX) = ACCT-NUMBER
+                   MOVE 'YES' TO WS-FOUND-FLAG
+           END-SEARCH
+           IF WS-FOUND-FLAG = 'YES'
+               MOVE WS-MOVEMENT-IDX TO WS-SEARCH-IDX
+           ELSE
+               IF WS-MOVEMENT-COUNT >= 500
+                   DISPLAY "ReconciliationProgram: movement table "
+                           "full (500 accounts), treating account "
+                           ACCT-NUMBER " as zero movement"
+                   MOVE 0 TO WS-SEARCH-IDX
+               ELSE
+                   ADD 1 TO WS-MOVEMENT-COUNT
+                   MOVE WS-MOVEMENT-COUNT TO WS-SEARCH-IDX
+                   MOVE ACCT-NUMBER
+                       TO WS-MOVEMENT-ACCT (WS-SEARCH-IDX)
+                   MOVE 0 TO WS-MOVEMENT-NET (WS-SEARCH-IDX)
+               END-IF
+           END-IF.
