@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OperatorSetupProgram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-FILE ASSIGN TO "OPERATOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPER-ID
+               FILE STATUS IS WS-OPERATOR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-FILE.
+           COPY OPERREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OPERATOR-FILE-STATUS    PIC XX.
+           88  WS-OPERATOR-FILE-OK        VALUE '00'.
+           88  WS-OPERATOR-FILE-NOT-FOUND VALUE '35'.
+
+       01  WS-CONTINUE-FLAG            PIC X(3) VALUE 'YES'.
+       01  WS-ANSWER                   PIC X(1).
+
+       PROCEDURE DIVISION.
+       SETUP-MAIN.
+           DISPLAY "OperatorSetupProgram: operator provisioning "
+                   "utility"
+           PERFORM OPEN-OPERATOR-FILE
+
+           PERFORM UNTIL WS-CONTINUE-FLAG = 'NO'
+               PERFORM ADD-OR-UPDATE-OPERATOR
+               DISPLAY "Add/update another operator? (Y/N): "
+               ACCEPT WS-ANSWER
+               IF WS-ANSWER NOT = 'Y' AND WS-ANSWER NOT = 'y'
+                   MOVE 'NO' TO WS-CONTINUE-FLAG
+               END-IF
+           END-PERFORM
+
+           CLOSE OPERATOR-FILE
+           STOP RUN.
+
+       OPEN-OPERATOR-FILE.
+           OPEN I-O OPERATOR-FILE
+           IF WS-OPERATOR-FILE-NOT-FOUND
+               OPEN OUTPUT OPERATOR-FILE
+               CLOSE OPERATOR-FILE
+               OPEN I-O OPERATOR-FILE
+           END-IF
+           IF NOT WS-OPERATOR-FILE-OK
+               DISPLAY "OperatorSetupProgram: cannot open "
+                       "OPERATOR-FILE, status "
+                       WS-OPERATOR-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       ADD-OR-UPDATE-OPERATOR.
+           DISPLAY "Operator ID: "
+           ACCEPT OPER-ID
+           DISPLAY "Password: "
+           ACCEPT OPER-PASSWORD
+           DISPLAY "Operator name: "
+           ACCEPT OPER-NAME
+
+           READ OPERATOR-FILE
+               INVALID KEY
+                   PERFORM WRITE-NEW-OPERATOR
+               NOT INVALID KEY
+                   PERFORM UPDATE-EXISTING-OPERATOR
+           END-READ.
+
+       WRITE-NEW-OPERATOR.
+           WRITE OPERATOR-RECORD
+               INVALID KEY
+                   DISPLAY "OperatorSetupProgram: could not add "
+                           "operator " OPER-ID
+               NOT INVALID KEY
+                   DISPLAY "Operator " OPER-ID " added."
+           END-WRITE.
+
+       UPDATE-EXISTING-OPERATOR.
+           REWRITE OPERATOR-RECORD
+               INVALID KEY
+                   DISPLAY "OperatorSetupProgram: could not update "
+                           "operator " OPER-ID
+               NOT INVALID KEY
+                   DISPLAY "Operator " OPER-ID " updated."
+           END-REWRITE.
