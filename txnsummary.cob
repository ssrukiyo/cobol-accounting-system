@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TransactionSummaryProgram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS       PIC XX.
+           88  WS-AUDIT-FILE-OK           VALUE '00'.
+           88  WS-AUDIT-FILE-EOF          VALUE '10'.
+
+       01  WS-ENTRY-DATE              PIC X(8).
+       01  WS-FOUND-FLAG              PIC X(3).
+       01  WS-SEARCH-IDX              PIC 9(5).
+
+      * One row per date/account combination seen in the audit log.
+       01  WS-SUMMARY-TABLE.
+           05  WS-SUMMARY-ENTRY OCCURS 1000 TIMES
+                   INDEXED BY WS-SUM-IDX.
+               10  WS-SUM-DATE            PIC X(8).
+               10  WS-SUM-ACCT            PIC X(10).
+               10  WS-SUM-CREDIT-COUNT    PIC 9(7).
+               10  WS-SUM-CREDIT-TOTAL    PIC S9(9)V99.
+               10  WS-SUM-DEBIT-COUNT     PIC 9(7).
+               10  WS-SUM-DEBIT-TOTAL     PIC S9(9)V99.
+               10  WS-SUM-INQUIRY-COUNT   PIC 9(7).
+       01  WS-SUMMARY-COUNT           PIC 9(5) VALUE 0.
+
+      * Distinct dates seen, so the report can print one section
+      * per day plus a day-level total line.
+       01  WS-DATE-TABLE.
+           05  WS-DATE-ENTRY OCCURS 100 TIMES INDEXED BY WS-DATE-IDX.
+               10  WS-DATE-VALUE          PIC X(8).
+       01  WS-DATE-COUNT              PIC 9(5) VALUE 0.
+
+       01  WS-DAY-CREDIT-COUNT        PIC 9(7).
+       01  WS-DAY-CREDIT-TOTAL        PIC S9(9)V99.
+       01  WS-DAY-DEBIT-COUNT         PIC 9(7).
+       01  WS-DAY-DEBIT-TOTAL         PIC S9(9)V99.
+       01  WS-DAY-INQUIRY-COUNT       PIC 9(7).
+
+       01  WS-GRAND-CREDIT-COUNT      PIC 9(7) VALUE 0.
+       01  WS-GRAND-CREDIT-TOTAL      PIC S9(9)V99 VALUE 0.
+       01  WS-GRAND-DEBIT-COUNT       PIC 9(7) VALUE 0.
+       01  WS-GRAND-DEBIT-TOTAL       PIC S9(9)V99 VALUE 0.
+       01  WS-GRAND-INQUIRY-COUNT     PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       SUMMARY-MAIN.
+           DISPLAY "TransactionSummaryProgram: transaction-type "
+                   "breakdown report"
+           PERFORM LOAD-AUDIT-LOG
+           PERFORM PRINT-REPORT
+           STOP RUN.
+
+       LOAD-AUDIT-LOG.
+           OPEN INPUT AUDIT-LOG
+           IF NOT WS-AUDIT-FILE-OK
+               DISPLAY "TransactionSummaryProgram: no audit log "
+                       "found, nothing to summarize"
+           ELSE
+               PERFORM UNTIL WS-AUDIT-FILE-EOF
+                   READ AUDIT-LOG
+                       AT END
+                           SET WS-AUDIT-FILE-EOF TO TRUE
+                       NOT AT END
+                           PERFORM ACCUMULATE-ONE-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG
+           END-IF.
+
+       ACCUMULATE-ONE-RECORD.
+           MOVE AUDIT-TIMESTAMP (1:8) TO WS-ENTRY-DATE
+           PERFORM FIND-OR-ADD-DATE-ENTRY
+           PERFORM FIND-OR-ADD-SUMMARY-ENTRY
+
+           IF WS-SEARCH-IDX NOT = 0
+               EVALUATE TRUE
+                   WHEN AUDIT-OPCODE = 'CREDIT'
+                           OR AUDIT-OPCODE = 'INTRST'
+                       ADD 1 TO WS-SUM-CREDIT-COUNT (WS-SEARCH-IDX)
+                       ADD AUDIT-AMOUNT
+                           TO WS-SUM-CREDIT-TOTAL (WS-SEARCH-IDX)
+                   WHEN AUDIT-OPCODE = 'DEBIT '
+                       ADD 1 TO WS-SUM-DEBIT-COUNT (WS-SEARCH-IDX)
+                       ADD AUDIT-AMOUNT
+                           TO WS-SUM-DEBIT-TOTAL (WS-SEARCH-IDX)
+                   WHEN AUDIT-OPCODE = 'TOTAL '
+                       ADD 1 TO WS-SUM-INQUIRY-COUNT (WS-SEARCH-IDX)
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       FIND-OR-ADD-DATE-ENTRY.
+           MOVE 'NO' TO WS-FOUND-FLAG
+           SET WS-DATE-IDX TO 1
+           SEARCH WS-DATE-ENTRY VARYING WS-DATE-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-DATE-VALUE (WS-DATE-IDX) = WS-ENTRY-DATE
+                   MOVE 'YES' TO WS-FOUND-FLAG
+           END-SEARCH
+           IF WS-FOUND-FLAG = 'NO'
+               IF WS-DATE-COUNT >= 100
+                   DISPLAY "TransactionSummaryProgram: date table "
+                           "full (100 days), dropping date "
+                           WS-ENTRY-DATE
+               ELSE
+                   ADD 1 TO WS-DATE-COUNT
+                   MOVE WS-ENTRY-DATE TO WS-DATE-VALUE (WS-DATE-COUNT)
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-SUMMARY-ENTRY.
+           MOVE 'NO' TO WS-FOUND-FLAG
+           SET WS-SUM-IDX TO 1
+           SEARCH WS-SUMMARY-ENTRY VARYING WS-SUM-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-SUM-DATE (WS-SUM-IDX) = WS-ENTRY-DATE
+                       AND WS-SUM-ACCT (WS-SUM-IDX)
+                           = AUDIT-ACCT-NUMBER
+                   MOVE 'YES' TO WS-FOUND-FLAG
+           END-SEARCH
+           IF WS-FOUND-FLAG = 'YES'
+               MOVE WS-SUM-IDX TO WS-SEARCH-IDX
+           ELSE
+               IF WS-SUMMARY-COUNT >= 1000
+                   DISPLAY "TransactionSummaryProgram: summary "
+                           "table full (1000 entries), dropping "
+                           AUDIT-ACCT-NUMBER "/" WS-ENTRY-DATE
+                   MOVE 0 TO WS-SEARCH-IDX
+               ELSE
+                   ADD 1 TO WS-SUMMARY-COUNT
+                   MOVE WS-SUMMARY-COUNT TO WS-SEARCH-IDX
+                   MOVE WS-ENTRY-DATE TO WS-SUM-DATE (WS-SEARCH-IDX)
+                   MOVE AUDIT-ACCT-NUMBER
+                       TO WS-SUM-ACCT (WS-SEARCH-IDX)
+                   MOVE 0 TO WS-SUM-CREDIT-COUNT (WS-SEARCH-IDX)
+                   MOVE 0 TO WS-SUM-CREDIT-TOTAL (WS-SEARCH-IDX)
+                   MOVE 0 TO WS-SUM-DEBIT-COUNT (WS-SEARCH-IDX)
+                   MOVE 0 TO WS-SUM-DEBIT-TOTAL (WS-SEARCH-IDX)
+                   MOVE 0 TO WS-SUM-INQUIRY-COUNT (WS-SEARCH-IDX)
+               END-IF
+           END-IF.
+
+       PRINT-REPORT.
+           MOVE 0 TO WS-GRAND-CREDIT-COUNT
+           MOVE 0 TO WS-GRAND-CREDIT-TOTAL
+           MOVE 0 TO WS-GRAND-DEBIT-COUNT
+           MOVE 0 TO WS-GRAND-DEBIT-TOTAL
+           MOVE 0 TO WS-GRAND-INQUIRY-COUNT
+
+           PERFORM VARYING WS-DATE-IDX FROM 1 BY 1
+                   UNTIL WS-DATE-IDX > WS-DATE-COUNT
+               PERFORM PRINT-ONE-DAY
+           END-PERFORM
+
+           DISPLAY "===================================="
+           DISPLAY "GRAND TOTAL ACROSS ALL DAYS"
+           DISPLAY "  CREDIT : " WS-GRAND-CREDIT-COUNT
+                   " for " WS-GRAND-CREDIT-TOTAL
+           DISPLAY "  DEBIT  : " WS-GRAND-DEBIT-COUNT
+                   " for " WS-GRAND-DEBIT-TOTAL
+           DISPLAY "  TOTAL inquiries : " WS-GRAND-INQUIRY-COUNT.
+
+       PRINT-ONE-DAY.
+           MOVE 0 TO WS-DAY-CREDIT-COUNT
+           MOVE 0 TO WS-DAY-CREDIT-TOTAL
+           MOVE 0 TO WS-DAY-DEBIT-COUNT
+           MOVE 0 TO WS-DAY-DEBIT-TOTAL
+           MOVE 0 TO WS-DAY-INQUIRY-COUNT
+
+           DISPLAY "------------------------------------"
+           DISPLAY "Date: " WS-DATE-VALUE (WS-DATE-IDX)
+
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT
+               IF WS-SUM-DATE (WS-SUM-IDX) = WS-DATE-VALUE (WS-DATE-IDX)
+                   DISPLAY "  Account " WS-SUM-ACCT (WS-SUM-IDX)
+                           ": CREDIT " WS-SUM-CREDIT-COUNT (WS-SUM-IDX)
+                           "/" WS-SUM-CREDIT-TOTAL (WS-SUM-IDX)
+                           " DEBIT " WS-SUM-DEBIT-COUNT (WS-SUM-IDX)
+                           "/" WS-SUM-DEBIT-TOTAL (WS-SUM-IDX)
+                           " TOTAL-inquiries "
+                           WS-SUM-INQUIRY-COUNT (WS-SUM-IDX)
+                   ADD WS-SUM-CREDIT-COUNT (WS-SUM-IDX)
+                       TO WS-DAY-CREDIT-COUNT
+                   ADD WS-SUM-CREDIT-TOTAL (WS-SUM-IDX)
+                       TO WS-DAY-CREDIT-TOTAL
+                   ADD WS-SUM-DEBIT-COUNT (WS-SUM-IDX)
+                       TO WS-DAY-DEBIT-COUNT
+                   ADD WS-SUM-DEBIT-TOTAL (WS-SUM-IDX)
+                       TO WS-DAY-DEBIT-TOTAL
+                   ADD WS-SUM-INQUIRY-COUNT (WS-SUM-IDX)
+                       TO WS-DAY-INQUIRY-COUNT
+               END-IF
+           END-PERFORM
+
+           DISPLAY "  Day total: CREDIT " WS-DAY-CREDIT-COUNT
+                   "/" WS-DAY-CREDIT-TOTAL
+                   " DEBIT " WS-DAY-DEBIT-COUNT
+                   "/" WS-DAY-DEBIT-TOTAL
+                   " TOTAL-inquiries " WS-DAY-INQUIRY-COUNT
+
+           ADD WS-DAY-CREDIT-COUNT TO WS-GRAND-CREDIT-COUNT
+           ADD WS-DAY-CREDIT-TOTAL TO WS-GRAND-CREDIT-TOTAL
+           ADD WS-DAY-DEBIT-COUNT TO WS-GRAND-DEBIT-COUNT
+           ADD WS-DAY-DEBIT-TOTAL TO WS-GRAND-DEBIT-TOTAL
+           ADD WS-DAY-INQUIRY-COUNT TO WS-GRAND-INQUIRY-COUNT.
